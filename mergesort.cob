@@ -1,134 +1,770 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MERGESORT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-INPUT-FILE ASSIGN TO "SORTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT WS-RPT-FILE ASSIGN TO "SORTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT WS-CTL-FILE ASSIGN TO "SORTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT WS-CKPT-FILE ASSIGN TO "SORTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT WS-DUP-FILE ASSIGN TO "SORTDUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WS-INPUT-FILE
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  WS-IN-RECORD           PIC X(32000).
+
+       FD  WS-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  WS-RPT-LINE             PIC X(132).
+
+       FD  WS-CTL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-CTL-RECORD           PIC X(80).
+
+       FD  WS-CKPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-CKPT-RECORD          PIC X(80).
+
+       FD  WS-DUP-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  WS-DUP-LINE              PIC X(132).
+
        WORKING-STORAGE SECTION.
+      * TABLE CAPACITY - WS-TABLE-MAX MUST MATCH THE OCCURS BELOW.
+       01  WS-TABLE-MAX           PIC S9(5) COMP-3 VALUE 20000.
        01  WS-NUM-TABLE.
-           05 WS-NUMS OCCURS 100 INDEXED BY IDX.
-              07 WS-NUM           PIC Z(9)9.   
+           05 WS-NUMS OCCURS 20000 INDEXED BY IDX.
+              07 WS-ID            PIC X(10).
+              07 WS-NUM           PIC S9(9) SIGN LEADING SEPARATE.
        01  WS-SORT-TABLE.
-           05 WS-SORT OCCURS 100 INDEXED BY IDX-S.
-              07 WS-SORT-NUM      PIC Z(9)9.                   
-       01  WS-MAX                 PIC S9(4) COMP-3.
-       01  SORT-WIDTH             PIC S9(4) COMP-3.
-       01  WS-I                   PIC S9(4) COMP-3.
-       01  WS-IM                  PIC S9(4) COMP-3.
-       01  WS-JM                  PIC S9(4) COMP-3.
-       01  WS-KM                  PIC S9(4) COMP-3.
-       01  WS-LEFT                PIC S9(4) COMP-3.
-       01  WS-RIGHT               PIC S9(4) COMP-3.
-       01  WS-TEMP1               PIC S9(4) COMP-3.
-       01  WS-TEMP2               PIC S9(4) COMP-3.
-       01  WS-END                 PIC S9(4) COMP-3.
-       01  WS-IC                  PIC S9(4) COMP-3.
-
-       01  WS-INP                 PIC X(1000).
+           05 WS-SORT OCCURS 20000 INDEXED BY IDX-S.
+              07 WS-SORT-ID       PIC X(10).
+              07 WS-SORT-NUM      PIC S9(9) SIGN LEADING SEPARATE.
+       01  WS-DISP-NUM            PIC -(9)9.
+       01  WS-IN-STATUS           PIC X(2).
+       01  WS-EOF-SW              PIC X(1)       VALUE 'N'.
+           88 WS-EOF                             VALUE 'Y'.
+       01  WS-LOAD-ABORT-SW       PIC X(1)       VALUE 'N'.
+           88 WS-LOAD-ABORT                      VALUE 'Y'.
+       01  WS-REC-MAX             PIC S9(5) COMP-3.
+       01  WS-NEW-MAX             PIC S9(5) COMP-3.
+       01  WS-MAX                 PIC S9(5) COMP-3.
+       01  SORT-WIDTH             PIC S9(5) COMP-3.
+       01  WS-I                   PIC S9(5) COMP-3.
+       01  WS-IM                  PIC S9(5) COMP-3.
+       01  WS-JM                  PIC S9(5) COMP-3.
+       01  WS-KM                  PIC S9(5) COMP-3.
+       01  WS-LEFT                PIC S9(5) COMP-3.
+       01  WS-RIGHT               PIC S9(5) COMP-3.
+       01  WS-TEMP1               PIC S9(5) COMP-3.
+       01  WS-TEMP2               PIC S9(5) COMP-3.
+       01  WS-END                 PIC S9(5) COMP-3.
+       01  WS-IC                  PIC S9(5) COMP-3.
+
+      * THE ACTIVE RANGE FOR THE CURRENT MERGE PASS - 1 THRU WS-MAX
+      * FOR A NORMAL FULL-TABLE SORT, OR ONE CHUNK'S BOUNDS WHILE
+      * CHUNK-SORT IS SORTING THAT CHUNK ON ITS OWN.
+       01  WS-RANGE-LO            PIC S9(5) COMP-3 VALUE 1.
+       01  WS-RANGE-HI            PIC S9(5) COMP-3.
+
+      * LARGE-BATCH CHUNKING - SPLITS THE INPUT INTO WS-CHUNK-SIZE
+      * JOB STEPS, EACH SORTED ON ITS OWN, BEFORE THE NORMAL PASS
+      * LOOP FINISHES WITH AN N-WAY MERGE OF THE SORTED CHUNKS.
+       01  WS-CHUNK-SIZE          PIC S9(5) COMP-3 VALUE 5000.
+       01  WS-CHUNKED-SW          PIC X(1)       VALUE "N".
+           88 WS-CHUNKED                         VALUE "Y".
+       01  WS-CHUNK-NO            PIC S9(5) COMP-3.
+       01  WS-CHUNK-LO            PIC S9(5) COMP-3.
+       01  WS-CHUNK-HI            PIC S9(5) COMP-3.
+       01  WS-CHUNK-LEN           PIC S9(5) COMP-3.
+       01  WS-CHUNK-WIDTH         PIC S9(5) COMP-3.
+       01  WS-CHUNK-TEMP1         PIC S9(5) COMP-3.
+       01  WS-CHUNK-DISP          PIC Z(4)9.
+       01  WS-CHUNK-LO-DISP       PIC Z(4)9.
+       01  WS-CHUNK-HI-DISP       PIC Z(4)9.
+       01  WS-RESUME-WIDTH-DISP   PIC Z(4)9.
+       01  WS-RESUME-CHUNK-DISP   PIC Z(4)9.
+
+       01  WS-INP                 PIC X(32000).
        01  WS-COMMA               PIC X(1)         VALUE ','.
-       01  WS-SP                  PIC S9(3) COMP-3 VALUE 1.
-       01  WS-P1                  PIC S9(3) COMP-3 VALUE 1.
+       01  WS-SP                  PIC S9(5) COMP-3 VALUE 1.
+
+      * ONE COMMA-DELIMITED TOKEN FROM SORTIN, BEFORE IT IS SPLIT ON
+      * THE OPTIONAL "ID:AMOUNT" COLON.  A TOKEN WITH NO COLON GETS
+      * AN AUTO-GENERATED ID BELOW.
+       01  WS-TOK                 PIC X(30).
+       01  WS-COLON-CT            PIC S9(2) COMP-3.
+
+      * UNSTRING'S SINGLE-TARGET, NO-DELIMITED-BY FORM MISCOMPUTES THE
+      * RECEIVING SIZE OF A SIGN-LEADING-SEPARATE NUMERIC ITEM (IT
+      * LOSES THE SEPARATE SIGN BYTE), SO A 9-DIGIT NEGATIVE AMOUNT
+      * COMES OUT SHORT ONE DIGIT.  THE BARE-NUMBER BRANCH UNSTRINGS
+      * INTO THIS PLAIN ALPHANUMERIC FIELD INSTEAD, THEN MOVES IT INTO
+      * WS-NUM, WHERE ORDINARY NUMERIC MOVE RULES SIZE IT CORRECTLY.
+       01  WS-NUM-TOK             PIC X(10).
+
+       01  WS-AUTO-ID.
+           05 FILLER              PIC X(3)  VALUE "REC".
+           05 WS-AUTO-SEQ         PIC 9(05).
+
+       01  WS-RPT-STATUS           PIC X(2).
+       01  WS-OUT-MAX              PIC S9(5) COMP-3.
+       01  WS-LOW-NUM              PIC S9(9) SIGN LEADING SEPARATE.
+       01  WS-HIGH-NUM             PIC S9(9) SIGN LEADING SEPARATE.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-RUN-TIME             PIC 9(8).
+
+      * SUMMARY REPORT LINES
+       01  WS-SUM-HDR1.
+           05 FILLER               PIC X(40) VALUE
+               "MERGESORT RUN SUMMARY".
+           05 FILLER               PIC X(92) VALUE SPACES.
+       01  WS-SUM-LINE.
+           05 WS-SUM-LABEL         PIC X(30).
+           05 WS-SUM-VALUE         PIC X(20).
+           05 FILLER               PIC X(82) VALUE SPACES.
+
+      * PAGINATED DETAIL LISTING OF THE SORTED VALUES.
+       01  WS-LINES-PER-PAGE       PIC S9(3) COMP-3 VALUE 55.
+       01  WS-LINE-COUNT           PIC S9(3) COMP-3.
+       01  WS-PAGE-NO              PIC S9(3) COMP-3.
+
+       01  WS-PAGE-HDR-LINE.
+           05 FILLER               PIC X(31) VALUE
+               "MERGESORT SORTED OUTPUT REPORT".
+           05 FILLER               PIC X(14) VALUE SPACES.
+           05 FILLER               PIC X(5)  VALUE "PAGE ".
+           05 WS-HDR-PAGE          PIC ZZZ9.
+           05 FILLER               PIC X(78) VALUE SPACES.
+       01  WS-COL-HDR-LINE.
+           05 FILLER               PIC X(10) VALUE "SEQ NO".
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "ID".
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "VALUE".
+           05 FILLER               PIC X(92) VALUE SPACES.
+       01  WS-DET-LINE.
+           05 WS-DET-SEQ           PIC ZZZZ9.
+           05 FILLER               PIC X(8)  VALUE SPACES.
+           05 WS-DET-ID            PIC X(10).
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 WS-DET-VALUE         PIC X(20).
+           05 FILLER               PIC X(84) VALUE SPACES.
+
+      * DUPLICATE-VALUE DETECTION, DRIVEN OFF THE ADJACENT-PAIR SCAN
+      * OF THE FULLY MERGED WS-NUM-TABLE.
+       01  WS-DUP-STATUS           PIC X(2).
+       01  WS-DC                   PIC S9(5) COMP-3.
+       01  WS-RUN-VALUE            PIC S9(9) SIGN LEADING SEPARATE.
+       01  WS-RUN-LEN              PIC S9(5) COMP-3.
+       01  WS-RUN-DONE-SW          PIC X(1).
+       01  WS-DUP-HDR-LINE.
+           05 FILLER               PIC X(20) VALUE "DUPLICATE VALUES".
+           05 FILLER               PIC X(112) VALUE SPACES.
+       01  WS-DUP-COL-HDR-LINE.
+           05 FILLER               PIC X(10) VALUE "VALUE".
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "OCCURS".
+           05 FILLER               PIC X(102) VALUE SPACES.
+       01  WS-DUP-DET-LINE.
+           05 WS-DUP-VALUE         PIC X(20).
+           05 WS-DUP-COUNT         PIC ZZZZ9.
+           05 FILLER               PIC X(107) VALUE SPACES.
+
+      * RUN-CONTROL FLAGS - READ FROM SORTCTL, ONE CHARACTER EACH:
+      *   POSITION 1 - SORT DIRECTION, "A" ASCENDING / "D" DESCENDING
+      *   POSITION 2 - RESTART FROM CHECKPOINT, "Y" / "N"
+       01  WS-CTL-STATUS           PIC X(2).
+       01  WS-CTL-LINE             PIC X(80).
+       01  WS-CTL-DIRECTION        PIC X(1)       VALUE "A".
+           88 WS-DESCENDING                       VALUE "D".
+       01  WS-CTL-RESTART          PIC X(1)       VALUE "N".
+           88 WS-RESTART-REQUESTED                VALUE "Y".
+
+      * CHECKPOINT RECORDS WRITTEN TO SORTCKPT AFTER EACH MERGE PASS,
+      * AND AFTER EACH CHUNK COMPLETES DURING CHUNK-SORT.
+      * WS-CKPT-PHASE TELLS RESTORE-CHECKPOINT WHICH STAGE THE SAVED
+      * TABLE WAS CAUGHT IN - "C" PARTWAY THROUGH CHUNK-SORT, WITH
+      * WS-CKPT-CHUNK-NO THE LAST CHUNK FULLY SORTED, OR "M" IN THE
+      * FINAL N-WAY MERGE PASS LOOP, WITH WS-CKPT-WIDTH THE PASS WIDTH.
+       01  WS-CKPT-STATUS          PIC X(2).
+       01  WS-RESUMED-SW           PIC X(1)       VALUE "N".
+       01  WS-RESUME-PHASE         PIC X(1)       VALUE SPACE.
+       01  WS-RESUME-CHUNK-NO      PIC S9(5) COMP-3 VALUE 0.
+       01  WS-CKPT-HDR.
+           05 WS-CKPT-TYPE         PIC X(1)       VALUE "H".
+           05 WS-CKPT-PHASE        PIC X(1)       VALUE "M".
+           05 WS-CKPT-WIDTH        PIC 9(5).
+           05 WS-CKPT-CT-MAX       PIC 9(5).
+           05 WS-CKPT-CHUNK-NO     PIC 9(5)       VALUE 0.
+           05 FILLER               PIC X(63)      VALUE SPACES.
+       01  WS-CKPT-DET.
+           05 WS-CKPT-DTYPE        PIC X(1)       VALUE "D".
+           05 WS-CKPT-ID           PIC X(10).
+           05 WS-CKPT-VALUE        PIC S9(9) SIGN LEADING SEPARATE.
+           05 FILLER               PIC X(59)      VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC SECTION.
        MAIN-000.
-           MOVE '5,9,1,3,4,6,6,3,2' TO WS-INP.
-      * LOAD INTO ARRAY 
-           IF WS-INP = ""
-               DISPLAY "NOTHING HERE!!! :("
-               GO TO MAIN-999    
-           END-IF.        
-           INSPECT WS-INP TALLYING WS-MAX FOR ALL      
-            WS-COMMA.
-           ADD 1                    TO WS-MAX.
-           SET IDX                  TO 1.
-           PERFORM WS-MAX TIMES 
-             UNSTRING WS-INP DELIMITED BY WS-COMMA
-                   INTO WS-NUM(IDX)
-                   WITH POINTER WS-SP
-             END-UNSTRING      
-             SET IDX UP BY 1
-           END-PERFORM.
+           PERFORM READ-CONTROL.
 
-           PERFORM MERGE-SORT. 
-    
-      * DISPLAY FROM ARRAY
-           IF WS-MAX = 1
-             INSPECT WS-NUM(1) TALLYING WS-P1 
-               FOR LEADING SPACES
-             DISPLAY WS-NUM(1)(WS-P1:)
-           ELSE  
-             PERFORM VARYING IDX FROM 1 UNTIL IDX>WS-MAX
-                MOVE ZEROS TO WS-P1
-                INSPECT WS-SORT-NUM(IDX) TALLYING WS-P1 
-                  FOR LEADING SPACES
-                IF IDX = WS-MAX
-                  DISPLAY WS-SORT-NUM(IDX)(WS-P1 + 1:) 
-                ELSE  
-                  DISPLAY WS-SORT-NUM(IDX)(WS-P1 + 1:) WS-COMMA 
-                    NO ADVANCING
-                END-IF  
-             END-PERFORM
+           IF WS-RESTART-REQUESTED
+               PERFORM RESTORE-CHECKPOINT
+           END-IF.
+
+           IF WS-RESUMED-SW = "Y"
+      * SORT-WIDTH AS RESTORED FROM THE CHECKPOINT IS ONLY MEANINGFUL
+      * FOR A PHASE "M" (FINAL MERGE PASS LOOP) RESTART - FOR PHASE
+      * "C" IT IS LEFTOVER FROM SORT-CHUNK'S OWN WIDTH-DOUBLING LOOP
+      * AND HAS NO BEARING ON WHAT THE RESUMED RUN IS ABOUT TO DO, SO
+      * THE RESUME CHUNK NUMBER IS REPORTED INSTEAD.
+               IF WS-RESUME-PHASE = "C"
+                   MOVE WS-RESUME-CHUNK-NO TO WS-RESUME-CHUNK-DISP
+                   DISPLAY "RESUMING CHUNK-SORT FROM CHECKPOINT, "
+                       "CHUNK = " WS-RESUME-CHUNK-DISP
+               ELSE
+                   MOVE SORT-WIDTH TO WS-RESUME-WIDTH-DISP
+                   DISPLAY "RESUMING MERGE-SORT FROM CHECKPOINT, "
+                       "WIDTH = " WS-RESUME-WIDTH-DISP
+               END-IF
+           ELSE
+      * LOAD INTO ARRAY FROM THE SORTIN DATASET.  ONE VALUE PER
+      * RECORD, OR THE OLD COMMA-DELIMITED LAYOUT, ARE BOTH FINE -
+      * LOAD-RECORD SPLITS EACH RECORD ON COMMAS AS IT COMES IN.
+      * WS-IN-RECORD IS SIZED FOR A LONG COMMA-DELIMITED LINE (UP TO
+      * 32000 BYTES); A PHYSICAL LINE LONGER THAN THAT IS READ BACK BY
+      * THIS RUNTIME AS A SHORT/SPLIT RECORD WITH A NON-"00" FILE
+      * STATUS RATHER THAN AT END, SO EVERY READ'S STATUS IS CHECKED
+      * HERE AND THE RUN IS FAILED LOUDLY INSTEAD OF SILENTLY FEEDING
+      * A SLICED-UP RECORD INTO LOAD-RECORD.
+               OPEN INPUT WS-INPUT-FILE
+               IF WS-IN-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN SORTIN - FILE STATUS "
+                       WS-IN-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GO TO MAIN-999
+               END-IF
+               MOVE 0 TO WS-MAX
+               SET IDX TO 1
+               PERFORM UNTIL WS-EOF
+                   READ WS-INPUT-FILE INTO WS-INP
+                       AT END SET WS-EOF TO TRUE
+                       NOT AT END
+                         IF WS-IN-STATUS NOT = "00"
+                           DISPLAY "SORTIN READ ERROR - STATUS "
+                               WS-IN-STATUS
+                           DISPLAY "RECORD TOO LONG FOR THE 32000"
+                               "-BYTE LIMIT, OR UNREADABLE"
+                           CLOSE WS-INPUT-FILE
+                           MOVE 16 TO RETURN-CODE
+                           GO TO MAIN-999
+                         ELSE
+                           PERFORM LOAD-RECORD
+                           IF WS-LOAD-ABORT
+                               GO TO MAIN-999
+                           END-IF
+                         END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WS-INPUT-FILE
+               IF WS-MAX = 0
+                   DISPLAY "NOTHING HERE!!! :("
+                   GO TO MAIN-999
+               END-IF
            END-IF.
-      
+
+           PERFORM MERGE-SORT.
+           PERFORM PRINT-REPORT.
+           PERFORM DETECT-DUPLICATES.
+           IF RETURN-CODE = 0
+               DISPLAY "SORT COMPLETE - SEE SORTRPT FOR THE DETAIL "
+                   "LISTING"
+           ELSE
+               DISPLAY "SORT COMPLETED WITH ERRORS - RETURN CODE "
+                   RETURN-CODE " - SEE THE MESSAGES ABOVE"
+           END-IF.
+
        MAIN-999.
        STOP RUN.
-       
+
+       LOAD-RECORD SECTION.
+       LR-010.
+      * SPLIT ONE SORTIN RECORD INTO WS-NUM-TABLE ENTRIES.  A RECORD
+      * MAY HOLD A SINGLE VALUE OR A COMMA-DELIMITED LIST OF VALUES.
+           IF WS-INP NOT = SPACES
+               MOVE 0 TO WS-REC-MAX
+               INSPECT WS-INP TALLYING WS-REC-MAX FOR ALL WS-COMMA
+               ADD 1 TO WS-REC-MAX
+               COMPUTE WS-NEW-MAX = WS-MAX + WS-REC-MAX
+               IF WS-NEW-MAX > WS-TABLE-MAX
+                   DISPLAY "INPUT EXCEEDS TABLE CAPACITY OF "
+                       WS-TABLE-MAX " ENTRIES"
+                   CLOSE WS-INPUT-FILE
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-LOAD-ABORT TO TRUE
+                   GO TO LR-999
+               END-IF
+               MOVE 1 TO WS-SP
+               PERFORM WS-REC-MAX TIMES
+                   MOVE SPACES TO WS-TOK
+                   UNSTRING WS-INP DELIMITED BY WS-COMMA
+                         INTO WS-TOK
+                         WITH POINTER WS-SP
+                   END-UNSTRING
+                   IF WS-TOK = SPACES
+                       DISPLAY "SORTIN: IGNORING EMPTY VALUE IN A "
+                           "COMMA-DELIMITED LIST"
+                   ELSE
+                       MOVE 0 TO WS-COLON-CT
+                       INSPECT WS-TOK TALLYING WS-COLON-CT FOR ALL ":"
+                       IF WS-COLON-CT > 0
+                           UNSTRING WS-TOK DELIMITED BY ":"
+                                 INTO WS-ID(IDX) WS-NUM(IDX)
+                           END-UNSTRING
+                       ELSE
+                           MOVE SPACES TO WS-ID(IDX)
+                           MOVE SPACES TO WS-NUM-TOK
+                           UNSTRING WS-TOK
+                                 INTO WS-NUM-TOK
+                           END-UNSTRING
+                           MOVE WS-NUM-TOK TO WS-NUM(IDX)
+                       END-IF
+                       ADD 1 TO WS-MAX
+                       IF WS-ID(IDX) = SPACES
+                           MOVE WS-MAX TO WS-AUTO-SEQ
+                           MOVE WS-AUTO-ID TO WS-ID(IDX)
+                       END-IF
+                       SET IDX UP BY 1
+                   END-IF
+               END-PERFORM
+           END-IF.
+       LR-999.
+           EXIT.
+
+       PRINT-REPORT SECTION.
+       PR-010.
+      * PAGINATED DETAIL LISTING OF THE SORTED VALUES, FOLLOWED BY
+      * THE RUN-SUMMARY SECTION, ALL WRITTEN TO SORTRPT.
+           OPEN OUTPUT WS-RPT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SORTRPT - FILE STATUS "
+                   WS-RPT-STATUS
+               MOVE 20 TO RETURN-CODE
+               GO TO PR-999
+           END-IF.
+           MOVE 0 TO WS-PAGE-NO.
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+           IF WS-MAX = 1
+               MOVE 1 TO IDX
+               PERFORM WRITE-DETAIL-LINE
+           ELSE
+               PERFORM VARYING IDX FROM 1 UNTIL IDX > WS-MAX
+                   PERFORM WRITE-DETAIL-LINE
+               END-PERFORM
+           END-IF.
+           PERFORM WRITE-SUMMARY.
+           CLOSE WS-RPT-FILE.
+       PR-999.
+           EXIT.
+
+       WRITE-PAGE-HEADER SECTION.
+       WH-010.
+      * START A NEW PAGE - BANNER, PAGE NUMBER, COLUMN HEADINGS.  A
+      * BLANK SEPARATOR LINE STANDS IN FOR A PAGE BREAK ON PAGES AFTER
+      * THE FIRST - "AFTER ADVANCING PAGE" AGAINST A LINE SEQUENTIAL
+      * FILE DROPS THE RECORD'S LINE TERMINATOR ON THIS RUNTIME AND
+      * GLUES IT TO THE NEXT RECORD, SO IT IS NOT USED HERE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE.
+           IF WS-PAGE-NO NOT = 1
+               WRITE WS-RPT-LINE FROM SPACES
+           END-IF.
+           WRITE WS-RPT-LINE FROM WS-PAGE-HDR-LINE.
+           WRITE WS-RPT-LINE FROM WS-COL-HDR-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+       WH-999.
+           EXIT.
+
+       WRITE-DETAIL-LINE SECTION.
+       WD-010.
+      * ONE SORTED VALUE, NUMBERED, BREAKING TO A NEW PAGE EVERY
+      * WS-LINES-PER-PAGE LINES.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+           MOVE IDX TO WS-DET-SEQ.
+           IF WS-MAX = 1
+               MOVE WS-ID(1)  TO WS-DET-ID
+               MOVE WS-NUM(1) TO WS-DISP-NUM
+           ELSE
+               MOVE WS-SORT-ID(IDX)  TO WS-DET-ID
+               MOVE WS-SORT-NUM(IDX) TO WS-DISP-NUM
+           END-IF.
+           MOVE WS-DISP-NUM TO WS-DET-VALUE.
+           WRITE WS-RPT-LINE FROM WS-DET-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       WD-999.
+           EXIT.
+
+       WRITE-SUMMARY SECTION.
+       SM-010.
+      * WRITE THE RUN-SUMMARY SECTION - INPUT/OUTPUT COUNTS, LOW/HIGH
+      * VALUE AND A RUN TIMESTAMP - FOR RECONCILING AGAINST THE
+      * SOURCE EXTRACT.  A BLANK LINE SEPARATES IT FROM THE DETAIL
+      * LISTING ABOVE INSTEAD OF "AFTER ADVANCING PAGE" - SEE THE
+      * COMMENT IN WRITE-PAGE-HEADER.
+           MOVE WS-MAX TO WS-OUT-MAX.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           WRITE WS-RPT-LINE FROM SPACES.
+           WRITE WS-RPT-LINE FROM WS-SUM-HDR1.
+
+           MOVE "RUN DATE (CCYYMMDD)" TO WS-SUM-LABEL.
+           MOVE WS-RUN-DATE TO WS-SUM-VALUE.
+           WRITE WS-RPT-LINE FROM WS-SUM-LINE.
+
+           MOVE "RUN TIME (HHMMSSHH)" TO WS-SUM-LABEL.
+           MOVE WS-RUN-TIME TO WS-SUM-VALUE.
+           WRITE WS-RPT-LINE FROM WS-SUM-LINE.
+
+           MOVE "INPUT RECORD COUNT" TO WS-SUM-LABEL.
+           MOVE WS-MAX TO WS-SUM-VALUE.
+           WRITE WS-RPT-LINE FROM WS-SUM-LINE.
+
+           MOVE "OUTPUT RECORD COUNT" TO WS-SUM-LABEL.
+           MOVE WS-OUT-MAX TO WS-SUM-VALUE.
+           WRITE WS-RPT-LINE FROM WS-SUM-LINE.
+
+           IF WS-NUM(1) <= WS-NUM(WS-MAX)
+               MOVE WS-NUM(1)      TO WS-LOW-NUM
+               MOVE WS-NUM(WS-MAX) TO WS-HIGH-NUM
+           ELSE
+               MOVE WS-NUM(WS-MAX) TO WS-LOW-NUM
+               MOVE WS-NUM(1)      TO WS-HIGH-NUM
+           END-IF.
+
+           MOVE WS-LOW-NUM TO WS-DISP-NUM.
+           MOVE "LOW VALUE" TO WS-SUM-LABEL.
+           MOVE WS-DISP-NUM TO WS-SUM-VALUE.
+           WRITE WS-RPT-LINE FROM WS-SUM-LINE.
+
+           MOVE WS-HIGH-NUM TO WS-DISP-NUM.
+           MOVE "HIGH VALUE" TO WS-SUM-LABEL.
+           MOVE WS-DISP-NUM TO WS-SUM-VALUE.
+           WRITE WS-RPT-LINE FROM WS-SUM-LINE.
+       SM-999.
+           EXIT.
+
+       DETECT-DUPLICATES SECTION.
+       DD-010.
+      * FLAG REPEATED VALUES ALONGSIDE THE NORMAL SORTED OUTPUT, FOR
+      * RECONCILIATION WORK.  THE ADJACENT-PAIR SCAN ONLY WORKS ONCE
+      * WS-NUM HOLDS THE FULLY MERGED ORDER, SO IT RUNS AFTER
+      * MERGE-SORT HAS FINISHED.
+           OPEN OUTPUT WS-DUP-FILE.
+           IF WS-DUP-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SORTDUP - FILE STATUS "
+                   WS-DUP-STATUS
+               MOVE 24 TO RETURN-CODE
+               GO TO DD-999
+           END-IF.
+           WRITE WS-DUP-LINE FROM WS-DUP-HDR-LINE.
+           WRITE WS-DUP-LINE FROM WS-DUP-COL-HDR-LINE.
+           IF WS-MAX > 1
+               MOVE 1 TO WS-DC
+               PERFORM UNTIL WS-DC > WS-MAX
+                   PERFORM COUNT-RUN
+               END-PERFORM
+           END-IF.
+           CLOSE WS-DUP-FILE.
+       DD-999.
+           EXIT.
+
+       COUNT-RUN SECTION.
+       CR-010.
+      * COUNT A RUN OF EQUAL ADJACENT VALUES STARTING AT WS-DC, WRITE
+      * IT TO SORTDUP IF THE VALUE REPEATS, AND LEAVE WS-DC POSITIONED
+      * JUST PAST THE RUN.
+           MOVE WS-NUM(WS-DC) TO WS-RUN-VALUE.
+           MOVE 1 TO WS-RUN-LEN.
+           MOVE "N" TO WS-RUN-DONE-SW.
+           ADD 1 TO WS-DC.
+           PERFORM UNTIL WS-DC > WS-MAX OR WS-RUN-DONE-SW = "Y"
+               IF WS-NUM(WS-DC) = WS-RUN-VALUE
+                   ADD 1 TO WS-RUN-LEN
+                   ADD 1 TO WS-DC
+               ELSE
+                   MOVE "Y" TO WS-RUN-DONE-SW
+               END-IF
+           END-PERFORM.
+           IF WS-RUN-LEN > 1
+               MOVE WS-RUN-VALUE TO WS-DISP-NUM
+               MOVE WS-DISP-NUM TO WS-DUP-VALUE
+               MOVE WS-RUN-LEN TO WS-DUP-COUNT
+               WRITE WS-DUP-LINE FROM WS-DUP-DET-LINE
+           END-IF.
+       CR-999.
+           EXIT.
+
+       READ-CONTROL SECTION.
+       RD-010.
+      * PICK UP RUN-CONTROL FLAGS FROM SORTCTL.  THE FILE IS
+      * OPTIONAL - IF IT ISN'T THERE, RUN WITH THE DEFAULTS.
+           OPEN INPUT WS-CTL-FILE.
+           IF WS-CTL-STATUS NOT = "00"
+               GO TO RD-999
+           END-IF.
+           READ WS-CTL-FILE INTO WS-CTL-LINE
+               AT END
+                   CLOSE WS-CTL-FILE
+                   GO TO RD-999
+           END-READ.
+           IF WS-CTL-LINE(1:1) = "A" OR WS-CTL-LINE(1:1) = "D"
+               MOVE WS-CTL-LINE(1:1) TO WS-CTL-DIRECTION
+           END-IF.
+           IF WS-CTL-LINE(2:1) = "Y" OR WS-CTL-LINE(2:1) = "N"
+               MOVE WS-CTL-LINE(2:1) TO WS-CTL-RESTART
+           END-IF.
+           CLOSE WS-CTL-FILE.
+       RD-999.
+           EXIT.
+
+       RESTORE-CHECKPOINT SECTION.
+       RS-010.
+      * RELOAD THE IN-PROGRESS WS-NUM-TABLE AND SORT-WIDTH SAVED BY
+      * SAVE-CHECKPOINT SO MERGE-SORT CAN PICK UP WHERE IT LEFT OFF
+      * INSTEAD OF REDOING EVERY PASS FROM WS-MAX = 1.
+           MOVE "N" TO WS-RESUMED-SW.
+           OPEN INPUT WS-CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               GO TO RS-999
+           END-IF.
+           READ WS-CKPT-FILE INTO WS-CKPT-HDR
+               AT END
+                   CLOSE WS-CKPT-FILE
+                   GO TO RS-999
+           END-READ.
+           IF WS-CKPT-TYPE NOT = "H"
+               CLOSE WS-CKPT-FILE
+               GO TO RS-999
+           END-IF.
+           MOVE WS-CKPT-WIDTH  TO SORT-WIDTH.
+           MOVE WS-CKPT-CT-MAX TO WS-MAX.
+           MOVE WS-CKPT-PHASE  TO WS-RESUME-PHASE.
+           IF WS-CKPT-PHASE = "C"
+               COMPUTE WS-RESUME-CHUNK-NO = WS-CKPT-CHUNK-NO + 1
+           END-IF.
+           SET IDX TO 1.
+           PERFORM UNTIL IDX > WS-MAX
+               READ WS-CKPT-FILE INTO WS-CKPT-DET
+                   AT END
+                       CLOSE WS-CKPT-FILE
+                       GO TO RS-999
+               END-READ
+               MOVE WS-CKPT-ID    TO WS-ID(IDX)
+               MOVE WS-CKPT-VALUE TO WS-NUM(IDX)
+               SET IDX UP BY 1
+           END-PERFORM.
+           CLOSE WS-CKPT-FILE.
+           MOVE "Y" TO WS-RESUMED-SW.
+       RS-999.
+           EXIT.
+
+       SAVE-CHECKPOINT SECTION.
+       SV-010.
+      * CHECKPOINT THE CURRENT PASS - SORT-WIDTH PLUS THE IN-PROGRESS
+      * WS-NUM-TABLE - RIGHT AFTER COPY-TABLE COMMITS IT.  THE CALLER
+      * SETS WS-CKPT-PHASE (AND WS-CKPT-CHUNK-NO, FOR A "C" PHASE
+      * CHECKPOINT) BEFORE PERFORMING THIS SECTION.
+           OPEN OUTPUT WS-CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               GO TO SV-999
+           END-IF.
+           MOVE SORT-WIDTH TO WS-CKPT-WIDTH.
+           MOVE WS-MAX     TO WS-CKPT-CT-MAX.
+           WRITE WS-CKPT-RECORD FROM WS-CKPT-HDR.
+           PERFORM VARYING WS-IC FROM 1 BY 1 UNTIL WS-IC > WS-MAX
+               MOVE WS-ID(WS-IC)  TO WS-CKPT-ID
+               MOVE WS-NUM(WS-IC) TO WS-CKPT-VALUE
+               WRITE WS-CKPT-RECORD FROM WS-CKPT-DET
+           END-PERFORM.
+           CLOSE WS-CKPT-FILE.
+       SV-999.
+           EXIT.
+
+       CLEAR-CHECKPOINT SECTION.
+       CL-010.
+      * THE SORT FINISHED CLEAN - DROP THE CHECKPOINT SO A LATER RUN
+      * DOESN'T MISTAKE A COMPLETED SORT FOR AN IN-PROGRESS ONE.
+           OPEN OUTPUT WS-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               CLOSE WS-CKPT-FILE
+           END-IF.
+       CL-999.
+           EXIT.
+
        MERGE-SORT SECTION.
        MG-010.
-           MOVE 1 TO SORT-WIDTH.
+           MOVE 1      TO WS-RANGE-LO.
+           MOVE WS-MAX TO WS-RANGE-HI.
+           IF WS-RESUMED-SW = "Y"
+               IF WS-RESUME-PHASE = "C"
+      * CHECKPOINT WAS TAKEN PARTWAY THROUGH CHUNK-SORT - FINISH THE
+      * REMAINING CHUNKS BEFORE FALLING INTO THE FINAL MERGE PASS.
+                   MOVE "Y" TO WS-CHUNKED-SW
+                   PERFORM CHUNK-SORT
+                   MOVE WS-CHUNK-SIZE TO SORT-WIDTH
+                   MOVE 1      TO WS-RANGE-LO
+                   MOVE WS-MAX TO WS-RANGE-HI
+               END-IF
+           ELSE
+               IF WS-MAX > WS-CHUNK-SIZE
+                   MOVE "Y" TO WS-CHUNKED-SW
+                   PERFORM CHUNK-SORT
+                   MOVE WS-CHUNK-SIZE TO SORT-WIDTH
+                   MOVE 1      TO WS-RANGE-LO
+                   MOVE WS-MAX TO WS-RANGE-HI
+               ELSE
+                   MOVE 1 TO SORT-WIDTH
+               END-IF
+           END-IF.
            PERFORM UNTIL SORT-WIDTH >= WS-MAX
              COMPUTE WS-TEMP1 = 2 * SORT-WIDTH
-             PERFORM VARYING WS-I FROM 1 BY WS-TEMP1
-                     UNTIL WS-I > WS-MAX
+             PERFORM VARYING WS-I FROM WS-RANGE-LO BY WS-TEMP1
+                     UNTIL WS-I > WS-RANGE-HI
                PERFORM BOTTOM-MERGE
              END-PERFORM
-             PERFORM COPY-TABLE        
+             PERFORM COPY-TABLE
              COMPUTE SORT-WIDTH = 2 * SORT-WIDTH
+             MOVE "M" TO WS-CKPT-PHASE
+             PERFORM SAVE-CHECKPOINT
            END-PERFORM.
+           PERFORM CLEAR-CHECKPOINT.
        MG-999.
            EXIT.
 
-       
+       CHUNK-SORT SECTION.
+       CK-010.
+      * SPLIT THE TABLE INTO WS-CHUNK-SIZE-WIDE SLICES AND SORT EACH
+      * SLICE ON ITS OWN BEFORE MG-010'S PASS LOOP MERGES THE SORTED
+      * SLICES BACK TOGETHER.  THIS IS A SEQUENTIAL ALGORITHMIC
+      * REORGANIZATION ONLY - EACH SLICE IS SORTED INDEPENDENTLY OF THE
+      * OTHERS, WHICH IS WHAT WOULD LET A SEPARATE JOB STEP OR TASK BE
+      * DISPATCHED PER SLICE, BUT THIS PROGRAM HAS NO CALL OR JOB-STEP
+      * BOUNDARY BETWEEN SLICES AND RUNS THEM ONE AFTER ANOTHER IN THIS
+      * SAME UNIT OF WORK.  ACTUAL CONCURRENT DISPATCH WOULD NEED A
+      * SEPARATE CALLED PROGRAM OR JCL STEP PER CHUNK AND IS NOT DONE
+      * HERE.  A CHECKPOINT IS TAKEN AFTER EACH CHUNK COMPLETES SO A
+      * RESTART CAN SKIP THE CHUNKS ALREADY SORTED INSTEAD OF REDOING
+      * THE WHOLE CHUNK PHASE.
+           IF WS-RESUMED-SW = "Y" AND WS-RESUME-PHASE = "C"
+               MOVE WS-RESUME-CHUNK-NO TO WS-CHUNK-NO
+               COMPUTE WS-CHUNK-LO =
+                   (WS-CHUNK-NO - 1) * WS-CHUNK-SIZE + 1
+           ELSE
+               MOVE 1 TO WS-CHUNK-NO
+               MOVE 1 TO WS-CHUNK-LO
+           END-IF.
+           PERFORM UNTIL WS-CHUNK-LO > WS-MAX
+               COMPUTE WS-CHUNK-HI = WS-CHUNK-LO + WS-CHUNK-SIZE - 1
+               IF WS-CHUNK-HI > WS-MAX
+                   MOVE WS-MAX TO WS-CHUNK-HI
+               END-IF
+               MOVE WS-CHUNK-NO TO WS-CHUNK-DISP
+               MOVE WS-CHUNK-LO TO WS-CHUNK-LO-DISP
+               MOVE WS-CHUNK-HI TO WS-CHUNK-HI-DISP
+               DISPLAY "CHUNK SORT PASS " WS-CHUNK-DISP
+                   ": RECORDS " WS-CHUNK-LO-DISP
+                   " THRU " WS-CHUNK-HI-DISP
+               PERFORM SORT-CHUNK
+               MOVE "C" TO WS-CKPT-PHASE
+               MOVE WS-CHUNK-NO TO WS-CKPT-CHUNK-NO
+               PERFORM SAVE-CHECKPOINT
+               ADD 1 TO WS-CHUNK-NO
+               COMPUTE WS-CHUNK-LO = WS-CHUNK-HI + 1
+           END-PERFORM.
+       CK-999.
+           EXIT.
+
+       SORT-CHUNK SECTION.
+       SC-010.
+      * BOTTOM-UP MERGE SORT OF ONE CHUNK, RECORDS WS-CHUNK-LO THRU
+      * WS-CHUNK-HI, REUSING BOTTOM-MERGE AND COPY-TABLE BOUNDED TO
+      * THIS CHUNK VIA WS-RANGE-LO/WS-RANGE-HI.
+           MOVE WS-CHUNK-LO TO WS-RANGE-LO.
+           MOVE WS-CHUNK-HI TO WS-RANGE-HI.
+           COMPUTE WS-CHUNK-LEN = WS-CHUNK-HI - WS-CHUNK-LO + 1.
+           MOVE 1 TO WS-CHUNK-WIDTH.
+           PERFORM UNTIL WS-CHUNK-WIDTH >= WS-CHUNK-LEN
+               COMPUTE WS-CHUNK-TEMP1 = 2 * WS-CHUNK-WIDTH
+               MOVE WS-CHUNK-WIDTH TO SORT-WIDTH
+               PERFORM VARYING WS-I FROM WS-CHUNK-LO BY WS-CHUNK-TEMP1
+                       UNTIL WS-I > WS-CHUNK-HI
+                   PERFORM BOTTOM-MERGE
+               END-PERFORM
+               PERFORM COPY-TABLE
+               COMPUTE WS-CHUNK-WIDTH = 2 * WS-CHUNK-WIDTH
+           END-PERFORM.
+       SC-999.
+           EXIT.
+
        BOTTOM-MERGE SECTION.
        BM-010.
            MOVE WS-I      TO WS-IM.
            MOVE WS-IM     TO  WS-LEFT.
            COMPUTE WS-TEMP2 = WS-IM + SORT-WIDTH.
-           IF WS-TEMP2 < WS-MAX
+           IF WS-TEMP2 < WS-RANGE-HI
              MOVE WS-TEMP2 TO WS-JM WS-RIGHT
            ELSE
-             MOVE WS-MAX  TO WS-JM WS-RIGHT
+             MOVE WS-RANGE-HI TO WS-JM WS-RIGHT
            END-IF.
 
            COMPUTE WS-TEMP2 = WS-IM + 2*SORT-WIDTH - 1.
-           IF WS-TEMP2 < WS-MAX
+           IF WS-TEMP2 < WS-RANGE-HI
              MOVE WS-TEMP2 TO WS-END
            ELSE
-             MOVE WS-MAX  TO WS-END    
+             MOVE WS-RANGE-HI TO WS-END
            END-IF.
 
            PERFORM VARYING WS-KM FROM WS-LEFT
                    BY 1 UNTIL WS-KM > WS-END
              IF WS-IM < WS-RIGHT AND
                 (WS-JM > WS-END OR
-                 WS-NUM(WS-IM)<=WS-NUM(WS-JM))
-               MOVE WS-NUM(WS-IM) TO WS-SORT-NUM(WS-KM)
+                 (WS-DESCENDING AND WS-NUM(WS-IM) >= WS-NUM(WS-JM))
+                 OR
+                 (NOT WS-DESCENDING AND WS-NUM(WS-IM) <= WS-NUM(WS-JM)))
+               MOVE WS-NUMS(WS-IM) TO WS-SORT(WS-KM)
                ADD 1              TO WS-IM
              ELSE
-               MOVE WS-NUM(WS-JM) TO WS-SORT-NUM(WS-KM)
+               MOVE WS-NUMS(WS-JM) TO WS-SORT(WS-KM)
                ADD 1              TO WS-JM
-             END-IF                       
-           END-PERFORM.  
+             END-IF
+           END-PERFORM.
 
        BM-999.
            EXIT.
            
        COPY-TABLE SECTION.
        CT-010.
-           PERFORM VARYING WS-IC FROM 1
-                   BY 1 UNTIL WS-IC > WS-MAX
-             MOVE WS-SORT-NUM(WS-IC) TO WS-NUM(WS-IC)      
-           END-PERFORM.        
+           PERFORM VARYING WS-IC FROM WS-RANGE-LO
+                   BY 1 UNTIL WS-IC > WS-RANGE-HI
+             MOVE WS-SORT(WS-IC) TO WS-NUMS(WS-IC)
+           END-PERFORM.
        CT-999.
            EXIT.
            
\ No newline at end of file
